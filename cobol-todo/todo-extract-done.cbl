@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. todo-extract-done.
+
+      * Batch extract: reads TASK-MASTER, selects every task where
+      * TASKS-STATUS = 'DONE' and writes one fixed-width record per
+      * task (assignee, creation timestamp, completion timestamp,
+      * status) to a sequential extract file that feeds straight into
+      * the payroll/time-tracking system instead of being re-typed by
+      * hand every Friday.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TASK-MASTER ASSIGN TO "TASKMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TASKS-ID
+               FILE STATUS IS WS-FS-TASK.
+
+           SELECT TIMESHEET-EXTRACT ASSIGN TO "TSEXTRCT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TASK-MASTER.
+           COPY "taskrec.cpy".
+
+       FD  TIMESHEET-EXTRACT.
+       01 EXTRACT-RECORD.
+           05 EXT-TASK-ID          PIC 9(4).
+           05 EXT-ASSIGNEE-ID      PIC 9(4).
+           05 EXT-CREATION-DT      PIC 9(14).
+           05 EXT-COMPLETION-DT    PIC 9(14).
+           05 EXT-STATUS           PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-TASK            PIC X(2).
+       01 WS-FS-EXT             PIC X(2).
+       01 WS-EOF-TASK           PIC X VALUE 'N'.
+       01 WS-EXTRACT-COUNT      PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT TASK-MASTER
+           OPEN OUTPUT TIMESHEET-EXTRACT
+           READ TASK-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-TASK
+           END-READ
+           PERFORM UNTIL WS-EOF-TASK = 'Y'
+               IF TASKS-STATUS = "DONE"
+                   PERFORM WRITE-EXTRACT-RECORD
+               END-IF
+               READ TASK-MASTER NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-TASK
+               END-READ
+           END-PERFORM
+           CLOSE TASK-MASTER
+           CLOSE TIMESHEET-EXTRACT
+           DISPLAY "Timesheet extract complete - "
+               WS-EXTRACT-COUNT " completed task(s) written."
+           STOP RUN.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE TASKS-ID TO EXT-TASK-ID
+           MOVE TASKS-ASSIGNEE-ID TO EXT-ASSIGNEE-ID
+           MOVE TASKS-CREATION-DT TO EXT-CREATION-DT
+           MOVE TASKS-UPDATE-DT TO EXT-COMPLETION-DT
+           MOVE TASKS-STATUS TO EXT-STATUS
+           WRITE EXTRACT-RECORD
+           ADD 1 TO WS-EXTRACT-COUNT
+           .
+
+       END PROGRAM todo-extract-done.
