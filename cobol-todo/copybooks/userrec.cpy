@@ -0,0 +1,14 @@
+      *================================================================
+      * USERREC.CPY
+      * Record layout for the USER-MASTER indexed file.
+      * Keyed on USERS-ID.
+      *================================================================
+       01  USER-MASTER-RECORD.
+           05  USERS-ID               PIC 9(4).
+           05  USERS-FIRST-NAME       PIC X(30).
+           05  USERS-LAST-NAME        PIC X(100).
+           05  USERS-BIRTH-DATE       PIC 9(8).
+           05  USERS-ROLE             PIC X(6).
+               88  USERS-ROLE-ADMIN       VALUE 'ADMIN'.
+               88  USERS-ROLE-MEMBER      VALUE 'MEMBER'.
+           05  USERS-PASSWORD         PIC X(20).
