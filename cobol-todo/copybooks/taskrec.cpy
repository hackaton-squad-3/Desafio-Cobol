@@ -0,0 +1,20 @@
+      *================================================================
+      * TASKREC.CPY
+      * Record layout for the TASK-MASTER indexed file.
+      * Keyed on TASKS-ID.
+      * TASKS-PARENT-ID holds the ID of a prerequisite task (zero
+      * when the task has no dependency) - see TASK-DEPENDENCY-TREE.
+      *================================================================
+       01  TASK-MASTER-RECORD.
+           05  TASKS-ID               PIC 9(4).
+           05  TASKS-TITLE            PIC X(100).
+           05  TASKS-DESCRIPTION      PIC X(1000).
+           05  TASKS-END-DATE         PIC 9(8).
+           05  TASKS-CREATOR-ID       PIC 9(4).
+           05  TASKS-ASSIGNEE-ID      PIC 9(4).
+           05  TASKS-TAGS             PIC X(100).
+           05  TASKS-PRIORITY         PIC 9(1).
+           05  TASKS-STATUS           PIC X(10).
+           05  TASKS-CREATION-DT      PIC 9(14).
+           05  TASKS-UPDATE-DT        PIC 9(14).
+           05  TASKS-PARENT-ID        PIC 9(4).
