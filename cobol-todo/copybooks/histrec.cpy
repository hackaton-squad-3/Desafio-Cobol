@@ -0,0 +1,14 @@
+      *================================================================
+      * HISTREC.CPY
+      * Record layout for the TASK-HISTORY file. One record is
+      * written per field changed by EDIT-TASK, so a task's prior
+      * values can be displayed by the "view edit history" menu
+      * option instead of being lost the instant the MOVE happens.
+      *================================================================
+       01  TASK-HISTORY-RECORD.
+           05  HIST-TASK-ID           PIC 9(4).
+           05  HIST-FIELD-NAME        PIC X(20).
+           05  HIST-OLD-VALUE         PIC X(100).
+           05  HIST-NEW-VALUE         PIC X(100).
+           05  HIST-CHANGED-BY        PIC 9(4).
+           05  HIST-DATETIME          PIC 9(14).
