@@ -0,0 +1,19 @@
+      *================================================================
+      * AUDITREC.CPY
+      * Record layout for the TASK-AUDIT-LOG file. One record is
+      * written for every CREATE-TASK, EDIT-TASK, UPDATE-TASK-STATUS
+      * or REMOVE-TASK action, so task changes can be traced back to
+      * the acting user. Field-level EDIT-TASK deltas are recorded
+      * separately in TASK-HISTORY (see HISTREC.CPY).
+      *================================================================
+       01  TASK-AUDIT-LOG-RECORD.
+           05  AUDIT-TASK-ID          PIC 9(4).
+           05  AUDIT-ACTION           PIC X(8).
+               88  AUDIT-ACTION-CREATE    VALUE 'CREATE'.
+               88  AUDIT-ACTION-EDIT      VALUE 'EDIT'.
+               88  AUDIT-ACTION-STATUS    VALUE 'STATUS'.
+               88  AUDIT-ACTION-REMOVE    VALUE 'REMOVE'.
+           05  AUDIT-USER-ID          PIC 9(4).
+           05  AUDIT-BEFORE-VALUE     PIC X(100).
+           05  AUDIT-AFTER-VALUE      PIC X(100).
+           05  AUDIT-DATETIME         PIC 9(14).
