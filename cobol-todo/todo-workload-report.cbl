@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. todo-workload-report.
+
+      * Batch report: joins USER-MASTER to TASK-MASTER on
+      * TASKS-ASSIGNEE-ID, counts each user's open (TODO/DOING) tasks
+      * and their high-priority (TASKS-PRIORITY = 3) tasks, and flags
+      * anyone whose open-task count is over WS-OVERLOAD-THRESHOLD -
+      * the shop-wide view LIST-TASKS-BY-USER never gave, so new work
+      * can be handed out without checking each assignee one by one.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER ASSIGN TO "USERMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS USERS-ID
+               FILE STATUS IS WS-FS-USER.
+
+           SELECT TASK-MASTER ASSIGN TO "TASKMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TASKS-ID
+               FILE STATUS IS WS-FS-TASK.
+
+           SELECT WORKLOAD-REPORT ASSIGN TO "WRKLDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER.
+           COPY "userrec.cpy".
+
+       FD  TASK-MASTER.
+           COPY "taskrec.cpy".
+
+       FD  WORKLOAD-REPORT.
+       01 RPT-LINE                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-USER            PIC X(2).
+       01 WS-FS-TASK            PIC X(2).
+       01 WS-FS-RPT             PIC X(2).
+       01 WS-EOF-USER           PIC X VALUE 'N'.
+       01 WS-EOF-TASK           PIC X VALUE 'N'.
+
+       01 WS-OVERLOAD-THRESHOLD PIC 9(4) VALUE 5.
+
+       01 WS-WORKLOAD-TABLE.
+           05 WS-WORKLOAD-ENTRY OCCURS 9999 TIMES
+                   INDEXED BY WL-IDX.
+               10 WL-USER-ID          PIC 9(4).
+               10 WL-NAME             PIC X(30).
+               10 WL-OPEN-COUNT       PIC 9(4).
+               10 WL-HIGH-COUNT       PIC 9(4).
+       01 WS-WORKLOAD-COUNT     PIC 9(4) VALUE 0.
+       01 WS-MATCH-IDX          PIC 9(4).
+       01 WS-FOUND              PIC X.
+
+       01 WS-HEADING-1.
+           05 FILLER              PIC X(34) VALUE
+               "PER-USER WORKLOAD REPORT".
+       01 WS-HEADING-2.
+           05 FILLER              PIC X(10) VALUE "USER ID".
+           05 FILLER              PIC X(32) VALUE "NAME".
+           05 FILLER              PIC X(12) VALUE "OPEN TASKS".
+           05 FILLER              PIC X(14) VALUE "HIGH PRIORITY".
+           05 FILLER              PIC X(10) VALUE "OVERLOADED".
+
+       01 WS-DETAIL-LINE.
+           05 DL-USER-ID           PIC 9(4).
+           05 FILLER               PIC X(6)  VALUE SPACES.
+           05 DL-NAME              PIC X(30).
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 DL-OPEN-COUNT        PIC ZZZ9.
+           05 FILLER               PIC X(8)  VALUE SPACES.
+           05 DL-HIGH-COUNT        PIC ZZZ9.
+           05 FILLER               PIC X(9)  VALUE SPACES.
+           05 DL-OVERLOAD-FLAG     PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-REPORT
+           PERFORM LOAD-USERS
+           PERFORM ACCUMULATE-TASKS
+           PERFORM PRINT-WORKLOAD-REPORT
+           PERFORM FINALIZE-REPORT
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           OPEN INPUT USER-MASTER
+           OPEN INPUT TASK-MASTER
+           OPEN OUTPUT WORKLOAD-REPORT
+           .
+
+       LOAD-USERS.
+           READ USER-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-USER
+           END-READ
+           PERFORM UNTIL WS-EOF-USER = 'Y'
+               IF WS-WORKLOAD-COUNT < 9999
+                   ADD 1 TO WS-WORKLOAD-COUNT
+                   MOVE USERS-ID TO WL-USER-ID(WS-WORKLOAD-COUNT)
+                   MOVE USERS-FIRST-NAME TO WL-NAME(WS-WORKLOAD-COUNT)
+                   MOVE 0 TO WL-OPEN-COUNT(WS-WORKLOAD-COUNT)
+                   MOVE 0 TO WL-HIGH-COUNT(WS-WORKLOAD-COUNT)
+               END-IF
+               READ USER-MASTER NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-USER
+               END-READ
+           END-PERFORM
+           .
+
+       ACCUMULATE-TASKS.
+           READ TASK-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-TASK
+           END-READ
+           PERFORM UNTIL WS-EOF-TASK = 'Y'
+               IF TASKS-STATUS = "TODO" OR TASKS-STATUS = "DOING"
+                   PERFORM FIND-WORKLOAD-ENTRY
+                   IF WS-FOUND = 'Y'
+                       ADD 1 TO WL-OPEN-COUNT(WS-MATCH-IDX)
+                       IF TASKS-PRIORITY = 3
+                           ADD 1 TO WL-HIGH-COUNT(WS-MATCH-IDX)
+                       END-IF
+                   END-IF
+               END-IF
+               READ TASK-MASTER NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-TASK
+               END-READ
+           END-PERFORM
+           .
+
+       FIND-WORKLOAD-ENTRY.
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-MATCH-IDX FROM 1 BY 1
+                   UNTIL WS-MATCH-IDX > WS-WORKLOAD-COUNT
+               IF WL-USER-ID(WS-MATCH-IDX) = TASKS-ASSIGNEE-ID
+                   MOVE 'Y' TO WS-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+
+       PRINT-WORKLOAD-REPORT.
+           WRITE RPT-LINE FROM WS-HEADING-1
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           WRITE RPT-LINE FROM WS-HEADING-2
+           PERFORM VARYING WS-MATCH-IDX FROM 1 BY 1
+                   UNTIL WS-MATCH-IDX > WS-WORKLOAD-COUNT
+               MOVE WL-USER-ID(WS-MATCH-IDX) TO DL-USER-ID
+               MOVE WL-NAME(WS-MATCH-IDX) TO DL-NAME
+               MOVE WL-OPEN-COUNT(WS-MATCH-IDX) TO DL-OPEN-COUNT
+               MOVE WL-HIGH-COUNT(WS-MATCH-IDX) TO DL-HIGH-COUNT
+               IF WL-OPEN-COUNT(WS-MATCH-IDX) > WS-OVERLOAD-THRESHOLD
+                   MOVE "OVERLOADED" TO DL-OVERLOAD-FLAG
+               ELSE
+                   MOVE SPACES TO DL-OVERLOAD-FLAG
+               END-IF
+               WRITE RPT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM
+           .
+
+       FINALIZE-REPORT.
+           CLOSE USER-MASTER
+           CLOSE TASK-MASTER
+           CLOSE WORKLOAD-REPORT
+           DISPLAY "Workload report complete - "
+               WS-WORKLOAD-COUNT " user(s) reported."
+           .
+
+       END PROGRAM todo-workload-report.
