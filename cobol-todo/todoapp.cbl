@@ -1,10 +1,46 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. todoapp.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER ASSIGN TO "USERMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USERS-ID
+               FILE STATUS IS WS-FS-USER.
+
+           SELECT TASK-MASTER ASSIGN TO "TASKMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TASKS-ID
+               FILE STATUS IS WS-FS-TASK.
+
+           SELECT TASK-AUDIT-LOG ASSIGN TO "TASKAUDT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDIT.
+
+           SELECT TASK-HISTORY ASSIGN TO "TASKHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-HIST.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER.
+           COPY "userrec.cpy".
+
+       FD  TASK-MASTER.
+           COPY "taskrec.cpy".
+
+       FD  TASK-AUDIT-LOG.
+           COPY "auditrec.cpy".
+
+       FD  TASK-HISTORY.
+           COPY "histrec.cpy".
+
        WORKING-STORAGE SECTION.
       *--- General ---
-       01 MENU-OPTION         PIC 9.
+       01 MENU-OPTION         PIC 99.
        01 EXIT-FLAG           PIC X VALUE 'N'.
        01 IDX                 PIC 9(4).
        01 JDX                 PIC 9(4).
@@ -14,22 +50,31 @@
        01 WS-USER-ID          PIC 9(4).
        01 WS-TASK-ID          PIC 9(4).
 
-      * --- User Entity ---
-       01 USER-COUNT            PIC 9(4) VALUE 0.
+      *--- File status / record counts ---
+       01 WS-FS-USER          PIC X(2).
+       01 WS-FS-TASK          PIC X(2).
+       01 WS-FS-AUDIT         PIC X(2).
+       01 WS-FS-HIST          PIC X(2).
+       01 USER-COUNT          PIC 9(4) VALUE 0.
+       01 TASK-COUNT          PIC 9(4) VALUE 0.
+       01 WS-NEXT-USER-ID     PIC 9(4) VALUE 0.
+       01 WS-NEXT-TASK-ID     PIC 9(4) VALUE 0.
+
+      *--- Login / authorization ---
+       01 WS-LOGGED-USER-ID   PIC 9(4) VALUE 0.
+       01 WS-LOGGED-ROLE      PIC X(6).
+
+      * --- User Entity (input staging fields) ---
        01 USER-ID               PIC 9(4).
        01 USER-FIRST-NAME       PIC X(30).
        01 USER-LAST-NAME        PIC X(100).
        01 USER-BIRTH-DATE       PIC 9(8).
+       01 USER-ROLE             PIC X(6).
        01 USER-AGE              PIC 99.
-       01 USERS-TABLE.
-           05 USERS-ENTRY OCCURS 100 TIMES.
-               10 USERS-ID         PIC 9(4).
-               10 USERS-FIRST-NAME PIC X(30).
-               10 USERS-LAST-NAME  PIC X(100).
-               10 USERS-BIRTH-DATE PIC 9(8).
-
-      * --- Task Entity ---
-       01 TASK-COUNT               PIC 9(4) VALUE 0.
+       01 USER-PASSWORD         PIC X(20).
+       01 WS-LOGIN-PASSWORD     PIC X(20).
+
+      * --- Task Entity (input staging fields) ---
        01 TASK-ID                  PIC 9(4).
        01 TASK-TITLE               PIC X(100).
        01 TASK-DESCRIPTION         PIC X(1000).
@@ -41,19 +86,32 @@
        01 TASK-STATUS              PIC X(10).
        01 TASK-CREATION-DT         PIC 9(14).
        01 TASK-UPDATE-DT           PIC 9(14).
-       01 TASKS-TABLE.
-           05 TASKS-ENTRY OCCURS 500 TIMES.
-               10 TASKS-ID            PIC 9(4).
-               10 TASKS-TITLE         PIC X(100).
-               10 TASKS-DESCRIPTION   PIC X(1000).
-               10 TASKS-END-DATE      PIC 9(8).
-               10 TASKS-CREATOR-ID    PIC 9(4).
-               10 TASKS-ASSIGNEE-ID   PIC 9(4).
-               10 TASKS-TAGS          PIC X(100).
-               10 TASKS-PRIORITY      PIC 9(1).
-               10 TASKS-STATUS        PIC X(10).
-               10 TASKS-CREATION-DT   PIC 9(14).
-               10 TASKS-UPDATE-DT     PIC 9(14).
+       01 TASK-PARENT-ID           PIC 9(4).
+
+      *--- Audit trail work fields ---
+       01 WS-AUDIT-ACTION      PIC X(8).
+       01 WS-AUDIT-TASK-ID     PIC 9(4).
+       01 WS-AUDIT-BEFORE      PIC X(100).
+       01 WS-AUDIT-AFTER       PIC X(100).
+
+      *--- Field-level history work fields ---
+       01 WS-HIST-FIELD        PIC X(20).
+       01 WS-HIST-OLD          PIC X(100).
+       01 WS-HIST-NEW          PIC X(100).
+
+      *--- Task dependency work fields ---
+       01 WS-PARENT-TASK-ID    PIC 9(4).
+       01 WS-DEPTH             PIC 99 VALUE 0.
+
+      *--- Tag tokenizing work fields ---
+       01 WS-TAG-WORK          PIC X(100).
+       01 WS-TAG-TOKEN         PIC X(100).
+       01 WS-TAG-PTR           PIC 9(4).
+       01 WS-TAG-FREQ-TABLE.
+           05 WS-TAG-FREQ-ENTRY OCCURS 50 TIMES.
+               10 WS-TAG-FREQ-NAME  PIC X(100).
+               10 WS-TAG-FREQ-COUNT PIC 9(4).
+       01 WS-TAG-FREQ-COUNT-N  PIC 9(4) VALUE 0.
 
       * --- Date/Time Utility ---
        01 WS-CURRENT-DATE     PIC 9(8).
@@ -69,6 +127,15 @@
 
        PROCEDURE DIVISION.
        MAIN-LOOP.
+           PERFORM OPEN-APPLICATION-FILES
+           PERFORM FIND-NEXT-IDS
+           IF USER-COUNT = 0
+               DISPLAY "No users on file yet - create the first "
+      -            "administrator account."
+               PERFORM CREATE-FIRST-ADMIN
+           ELSE
+               PERFORM LOGIN
+           END-IF
            PERFORM UNTIL EXIT-FLAG = 'Y'
                DISPLAY "\nTODO Application Menu"
                DISPLAY "1. Create user"
@@ -80,24 +147,169 @@
                DISPLAY "7. Search tasks by tag"
                DISPLAY "8. Remove task"
                DISPLAY "9. Update task status"
+               DISPLAY "10. View task dependency tree"
+               DISPLAY "11. View task edit history"
+               DISPLAY "12. Tag frequency report"
+               DISPLAY "13. View task audit log"
                DISPLAY "0. Exit"
                ACCEPT MENU-OPTION
                EVALUATE MENU-OPTION
-                   WHEN 1 PERFORM CREATE-USER
+                   WHEN 1 PERFORM CREATE-USER-GUARDED
                    WHEN 2 PERFORM LIST-USERS
                    WHEN 3 PERFORM CREATE-TASK
                    WHEN 4 PERFORM EDIT-TASK
                    WHEN 5 PERFORM LIST-TASKS
                    WHEN 6 PERFORM LIST-TASKS-BY-USER
                    WHEN 7 PERFORM SEARCH-TASKS-BY-TAG
-                   WHEN 8 PERFORM REMOVE-TASK
+                   WHEN 8 PERFORM REMOVE-TASK-GUARDED
                    WHEN 9 PERFORM UPDATE-TASK-STATUS
+                   WHEN 10 PERFORM SHOW-TASK-DEPENDENCY-TREE
+                   WHEN 11 PERFORM SHOW-TASK-EDIT-HISTORY
+                   WHEN 12 PERFORM TAG-FREQUENCY-REPORT
+                   WHEN 13 PERFORM SHOW-TASK-AUDIT-LOG
                    WHEN 0 MOVE 'Y' TO EXIT-FLAG
                    WHEN OTHER DISPLAY "Invalid option. Try again."
                END-EVALUATE
            END-PERFORM
+           PERFORM CLOSE-APPLICATION-FILES
            STOP RUN.
 
+      * --- Startup / File Handling ---
+       OPEN-APPLICATION-FILES.
+           OPEN I-O USER-MASTER
+           IF WS-FS-USER = "35"
+               OPEN OUTPUT USER-MASTER
+               CLOSE USER-MASTER
+               OPEN I-O USER-MASTER
+           END-IF
+           OPEN I-O TASK-MASTER
+           IF WS-FS-TASK = "35"
+               OPEN OUTPUT TASK-MASTER
+               CLOSE TASK-MASTER
+               OPEN I-O TASK-MASTER
+           END-IF
+           OPEN EXTEND TASK-AUDIT-LOG
+           IF WS-FS-AUDIT = "35"
+               OPEN OUTPUT TASK-AUDIT-LOG
+               CLOSE TASK-AUDIT-LOG
+               OPEN EXTEND TASK-AUDIT-LOG
+           END-IF
+           OPEN EXTEND TASK-HISTORY
+           IF WS-FS-HIST = "35"
+               OPEN OUTPUT TASK-HISTORY
+               CLOSE TASK-HISTORY
+               OPEN EXTEND TASK-HISTORY
+           END-IF
+           .
+
+       CLOSE-APPLICATION-FILES.
+           CLOSE USER-MASTER
+           CLOSE TASK-MASTER
+           CLOSE TASK-AUDIT-LOG
+           CLOSE TASK-HISTORY
+           .
+
+       FIND-NEXT-IDS.
+           MOVE 0 TO WS-NEXT-USER-ID USER-COUNT
+           PERFORM START-USER-SCAN
+           READ USER-MASTER NEXT RECORD
+               AT END MOVE "10" TO WS-FS-USER
+           END-READ
+           PERFORM UNTIL WS-FS-USER = "10"
+               ADD 1 TO USER-COUNT
+               IF USERS-ID > WS-NEXT-USER-ID
+                   MOVE USERS-ID TO WS-NEXT-USER-ID
+               END-IF
+               READ USER-MASTER NEXT RECORD
+                   AT END MOVE "10" TO WS-FS-USER
+               END-READ
+           END-PERFORM
+           MOVE 0 TO WS-NEXT-TASK-ID TASK-COUNT
+           PERFORM START-TASK-SCAN
+           READ TASK-MASTER NEXT RECORD
+               AT END MOVE "10" TO WS-FS-TASK
+           END-READ
+           PERFORM UNTIL WS-FS-TASK = "10"
+               ADD 1 TO TASK-COUNT
+               IF TASKS-ID > WS-NEXT-TASK-ID
+                   MOVE TASKS-ID TO WS-NEXT-TASK-ID
+               END-IF
+               READ TASK-MASTER NEXT RECORD
+                   AT END MOVE "10" TO WS-FS-TASK
+               END-READ
+           END-PERFORM
+           .
+
+       START-USER-SCAN.
+           MOVE 0 TO USERS-ID
+           START USER-MASTER KEY IS NOT LESS THAN USERS-ID
+               INVALID KEY MOVE "10" TO WS-FS-USER
+           END-START
+           .
+
+       START-TASK-SCAN.
+           MOVE 0 TO TASKS-ID
+           START TASK-MASTER KEY IS NOT LESS THAN TASKS-ID
+               INVALID KEY MOVE "10" TO WS-FS-TASK
+           END-START
+           .
+
+      * --- Login / Authorization ---
+       LOGIN.
+           DISPLAY "[Login]"
+           DISPLAY "Enter your user ID:"
+           ACCEPT WS-LOGGED-USER-ID
+           MOVE WS-LOGGED-USER-ID TO USERS-ID
+           READ USER-MASTER
+               INVALID KEY
+                   DISPLAY "Unknown user ID. Exiting."
+                   MOVE 'Y' TO EXIT-FLAG
+           END-READ
+           IF EXIT-FLAG NOT = 'Y'
+               DISPLAY "Enter your password:"
+               ACCEPT WS-LOGIN-PASSWORD
+               IF WS-LOGIN-PASSWORD NOT = USERS-PASSWORD
+                   DISPLAY "Incorrect password. Exiting."
+                   MOVE 'Y' TO EXIT-FLAG
+               END-IF
+           END-IF
+           IF EXIT-FLAG NOT = 'Y'
+               MOVE USERS-ROLE TO WS-LOGGED-ROLE
+               DISPLAY "Welcome, " USERS-FIRST-NAME " (role "
+      -            WS-LOGGED-ROLE ")"
+           END-IF
+           .
+
+       CREATE-FIRST-ADMIN.
+           PERFORM UNTIL USER-COUNT > 0
+               MOVE "ADMIN" TO USER-ROLE
+               PERFORM CREATE-USER
+           END-PERFORM
+           MOVE USER-ID TO WS-LOGGED-USER-ID
+           MOVE "ADMIN" TO WS-LOGGED-ROLE
+           .
+
+       CREATE-USER-GUARDED.
+           IF WS-LOGGED-ROLE NOT = "ADMIN"
+               DISPLAY "Only an administrator can create users."
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY "Enter role for new user (ADMIN/MEMBER):"
+           ACCEPT USER-ROLE
+           IF USER-ROLE NOT = "ADMIN" AND USER-ROLE NOT = "MEMBER"
+               DISPLAY "Invalid role." EXIT PARAGRAPH
+           END-IF
+           PERFORM CREATE-USER
+           .
+
+       REMOVE-TASK-GUARDED.
+           IF WS-LOGGED-ROLE NOT = "ADMIN"
+               DISPLAY "Only an administrator can remove tasks."
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM REMOVE-TASK
+           .
+
       * --- User Management ---
        CREATE-USER.
            DISPLAY "[Create User]"
@@ -115,14 +327,27 @@
            ACCEPT USER-BIRTH-DATE
            PERFORM CALCULATE-AGE
            IF USER-AGE < 18
-               DISPLAY "User must be at least 18 years old." 
+               DISPLAY "User must be at least 18 years old."
       -         EXIT PARAGRAPH
            END-IF
+           DISPLAY "Enter password (max 20 chars):"
+           ACCEPT USER-PASSWORD
+           IF FUNCTION TRIM(USER-PASSWORD) = SPACES
+               DISPLAY "Password cannot be blank." EXIT PARAGRAPH
+           END-IF
+           IF USER-ROLE NOT = "ADMIN" AND USER-ROLE NOT = "MEMBER"
+               MOVE "MEMBER" TO USER-ROLE
+           END-IF
+           ADD 1 TO WS-NEXT-USER-ID
+           MOVE WS-NEXT-USER-ID TO USER-ID
+           MOVE USER-ID TO USERS-ID
+           MOVE USER-FIRST-NAME TO USERS-FIRST-NAME
+           MOVE USER-LAST-NAME TO USERS-LAST-NAME
+           MOVE USER-BIRTH-DATE TO USERS-BIRTH-DATE
+           MOVE USER-ROLE TO USERS-ROLE
+           MOVE USER-PASSWORD TO USERS-PASSWORD
+           WRITE USER-MASTER-RECORD
            ADD 1 TO USER-COUNT
-           MOVE USER-COUNT TO USER-ID
-           MOVE USER-FIRST-NAME TO USERS-FIRST-NAME(USER-COUNT)
-           MOVE USER-LAST-NAME TO USERS-LAST-NAME(USER-COUNT)
-           MOVE USER-BIRTH-DATE TO USERS-BIRTH-DATE(USER-COUNT)
            DISPLAY "User created successfully! ID: " USER-ID
            .
 
@@ -131,11 +356,19 @@
            IF USER-COUNT = 0
                DISPLAY "No users registered."
            ELSE
-               PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > USER-COUNT
-                   DISPLAY "ID: " USERS-ID(IDX) ",
-      -            " Name: " USERS-FIRST-NAME(IDX) " "
-      -            USERS-LAST-NAME(IDX)
-      -            " Birth: " USERS-BIRTH-DATE(IDX)
+               PERFORM START-USER-SCAN
+               READ USER-MASTER NEXT RECORD
+                   AT END MOVE "10" TO WS-FS-USER
+               END-READ
+               PERFORM UNTIL WS-FS-USER = "10"
+                   DISPLAY "ID: " USERS-ID ",
+      -            " Name: " USERS-FIRST-NAME " "
+      -            USERS-LAST-NAME
+      -            " Birth: " USERS-BIRTH-DATE
+      -            " Role: " USERS-ROLE
+                   READ USER-MASTER NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-USER
+                   END-READ
                END-PERFORM
            END-IF
            .
@@ -178,19 +411,38 @@
            END-IF
            DISPLAY "Enter status (e.g. TODO, DOING, DONE):"
            ACCEPT TASK-STATUS
+           DISPLAY "Enter prerequisite task ID (0 if none):"
+           ACCEPT TASK-PARENT-ID
+           IF TASK-PARENT-ID NOT = 0
+               MOVE TASK-PARENT-ID TO TASKS-ID
+               READ TASK-MASTER
+                   INVALID KEY
+                       DISPLAY "Prerequisite task does not exist."
+                       EXIT PARAGRAPH
+               END-READ
+           END-IF
            PERFORM SET-TASK-DATES
+           ADD 1 TO WS-NEXT-TASK-ID
+           MOVE WS-NEXT-TASK-ID TO TASK-ID
+           MOVE TASK-ID TO TASKS-ID
+           MOVE TASK-TITLE TO TASKS-TITLE
+           MOVE TASK-DESCRIPTION TO TASKS-DESCRIPTION
+           MOVE TASK-END-DATE TO TASKS-END-DATE
+           MOVE TASK-CREATOR-ID TO TASKS-CREATOR-ID
+           MOVE TASK-ASSIGNEE-ID TO TASKS-ASSIGNEE-ID
+           MOVE TASK-TAGS TO TASKS-TAGS
+           MOVE TASK-PRIORITY TO TASKS-PRIORITY
+           MOVE TASK-STATUS TO TASKS-STATUS
+           MOVE TASK-CREATION-DT TO TASKS-CREATION-DT
+           MOVE TASK-UPDATE-DT TO TASKS-UPDATE-DT
+           MOVE TASK-PARENT-ID TO TASKS-PARENT-ID
+           WRITE TASK-MASTER-RECORD
            ADD 1 TO TASK-COUNT
-           MOVE TASK-COUNT TO TASK-ID
-           MOVE TASK-TITLE TO TASKS-TITLE(TASK-COUNT)
-           MOVE TASK-DESCRIPTION TO TASKS-DESCRIPTION(TASK-COUNT)
-           MOVE TASK-END-DATE TO TASKS-END-DATE(TASK-COUNT)
-           MOVE TASK-CREATOR-ID TO TASKS-CREATOR-ID(TASK-COUNT)
-           MOVE TASK-ASSIGNEE-ID TO TASKS-ASSIGNEE-ID(TASK-COUNT)
-           MOVE TASK-TAGS TO TASKS-TAGS(TASK-COUNT)
-           MOVE TASK-PRIORITY TO TASKS-PRIORITY(TASK-COUNT)
-           MOVE TASK-STATUS TO TASKS-STATUS(TASK-COUNT)
-           MOVE TASK-CREATION-DT TO TASKS-CREATION-DT(TASK-COUNT)
-           MOVE TASK-UPDATE-DT TO TASKS-UPDATE-DT(TASK-COUNT)
+           MOVE "CREATE" TO WS-AUDIT-ACTION
+           MOVE TASK-ID TO WS-AUDIT-TASK-ID
+           MOVE SPACES TO WS-AUDIT-BEFORE
+           MOVE TASK-TITLE TO WS-AUDIT-AFTER
+           PERFORM WRITE-AUDIT-RECORD
            DISPLAY "Task created successfully! ID: " TASK-ID
            .
 
@@ -199,14 +451,22 @@
            IF TASK-COUNT = 0
                DISPLAY "No tasks registered."
            ELSE
-               PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TASK-COUNT
-                   DISPLAY "ID: " TASKS-ID(IDX) ", 
-      -            " Title: " TASKS-TITLE(IDX) ",
-      -            " Assignee: " TASKS-ASSIGNEE-ID(IDX) ",
-      -            " End: " TASKS-END-DATE(IDX) ",
-      -            " Tags: " TASKS-TAGS(IDX) ",
-      -            " Priority: " TASKS-PRIORITY(IDX) ",
-      -            " Status: " TASKS-STATUS(IDX)
+               PERFORM START-TASK-SCAN
+               READ TASK-MASTER NEXT RECORD
+                   AT END MOVE "10" TO WS-FS-TASK
+               END-READ
+               PERFORM UNTIL WS-FS-TASK = "10"
+                   DISPLAY "ID: " TASKS-ID ",
+      -            " Title: " TASKS-TITLE ",
+      -            " Assignee: " TASKS-ASSIGNEE-ID ",
+      -            " End: " TASKS-END-DATE ",
+      -            " Tags: " TASKS-TAGS ",
+      -            " Priority: " TASKS-PRIORITY ",
+      -            " Status: " TASKS-STATUS ",
+      -            " Parent: " TASKS-PARENT-ID
+                   READ TASK-MASTER NEXT RECORD
+                       AT END MOVE "10" TO WS-FS-TASK
+                   END-READ
                END-PERFORM
            END-IF
            .
@@ -215,13 +475,20 @@
            DISPLAY "Enter user ID to list tasks:"
            ACCEPT WS-USER-ID
            MOVE 'N' TO WS-FOUND
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TASK-COUNT
-               IF TASKS-ASSIGNEE-ID(IDX) = WS-USER-ID
-                   DISPLAY "ID: " TASKS-ID(IDX) ",
-      -            " Title: " TASKS-TITLE(IDX) ",
-      -            " Status: " TASKS-STATUS(IDX)
+           PERFORM START-TASK-SCAN
+           READ TASK-MASTER NEXT RECORD
+               AT END MOVE "10" TO WS-FS-TASK
+           END-READ
+           PERFORM UNTIL WS-FS-TASK = "10"
+               IF TASKS-ASSIGNEE-ID = WS-USER-ID
+                   DISPLAY "ID: " TASKS-ID ",
+      -            " Title: " TASKS-TITLE ",
+      -            " Status: " TASKS-STATUS
                    MOVE 'Y' TO WS-FOUND
                END-IF
+               READ TASK-MASTER NEXT RECORD
+                   AT END MOVE "10" TO WS-FS-TASK
+               END-READ
            END-PERFORM
            IF WS-FOUND = 'N'
                DISPLAY "No tasks found for this user."
@@ -232,119 +499,402 @@
            DISPLAY "Enter tag to search:"
            ACCEPT WS-INPUT
            MOVE 'N' TO WS-FOUND
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TASK-COUNT
-               IF TASKS-TAGS(IDX) = WS-INPUT
-                   DISPLAY "ID: " TASKS-ID(IDX) 
-      -            ", Title: " TASKS-TITLE(IDX) 
-      -            ", Tags: " TASKS-TAGS(IDX)
-      
+           PERFORM START-TASK-SCAN
+           READ TASK-MASTER NEXT RECORD
+               AT END MOVE "10" TO WS-FS-TASK
+           END-READ
+           PERFORM UNTIL WS-FS-TASK = "10"
+               PERFORM MATCH-TAG-TOKEN
+               IF WS-DUMMY = 'Y'
+                   DISPLAY "ID: " TASKS-ID
+      -            ", Title: " TASKS-TITLE
+      -            ", Tags: " TASKS-TAGS
                    MOVE 'Y' TO WS-FOUND
                END-IF
+               READ TASK-MASTER NEXT RECORD
+                   AT END MOVE "10" TO WS-FS-TASK
+               END-READ
            END-PERFORM
            IF WS-FOUND = 'N'
                DISPLAY "No tasks found with this tag."
            END-IF
            .
 
-       REMOVE-TASK.
-           DISPLAY "Enter task ID to remove:"
-           ACCEPT WS-TASK-ID
+       MATCH-TAG-TOKEN.
+           MOVE 'N' TO WS-DUMMY
+           MOVE TASKS-TAGS TO WS-TAG-WORK
+           MOVE 1 TO WS-TAG-PTR
+           PERFORM UNTIL WS-TAG-PTR > FUNCTION LENGTH(WS-TAG-WORK)
+      -            OR WS-DUMMY = 'Y'
+               MOVE SPACES TO WS-TAG-TOKEN
+               UNSTRING WS-TAG-WORK DELIMITED BY ","
+                   INTO WS-TAG-TOKEN
+                   WITH POINTER WS-TAG-PTR
+               END-UNSTRING
+               IF FUNCTION TRIM(WS-TAG-TOKEN) =
+      -                FUNCTION TRIM(WS-INPUT)
+                   MOVE 'Y' TO WS-DUMMY
+               END-IF
+           END-PERFORM
+           .
+
+       TAG-FREQUENCY-REPORT.
+           DISPLAY "\n--- Tag Frequency Report (open tasks) ---"
+           MOVE 0 TO WS-TAG-FREQ-COUNT-N
+           PERFORM START-TASK-SCAN
+           READ TASK-MASTER NEXT RECORD
+               AT END MOVE "10" TO WS-FS-TASK
+           END-READ
+           PERFORM UNTIL WS-FS-TASK = "10"
+               IF TASKS-STATUS = "TODO" OR TASKS-STATUS = "DOING"
+                   PERFORM TALLY-TASK-TAGS
+               END-IF
+               READ TASK-MASTER NEXT RECORD
+                   AT END MOVE "10" TO WS-FS-TASK
+               END-READ
+           END-PERFORM
+           IF WS-TAG-FREQ-COUNT-N = 0
+               DISPLAY "No open tasks with tags."
+           ELSE
+               PERFORM VARYING IDX FROM 1 BY 1
+                       UNTIL IDX > WS-TAG-FREQ-COUNT-N
+                   DISPLAY "Tag: " WS-TAG-FREQ-NAME(IDX)
+      -                " Open tasks: " WS-TAG-FREQ-COUNT(IDX)
+               END-PERFORM
+           END-IF
+           .
+
+       TALLY-TASK-TAGS.
+           MOVE TASKS-TAGS TO WS-TAG-WORK
+           MOVE 1 TO WS-TAG-PTR
+           PERFORM UNTIL WS-TAG-PTR > FUNCTION LENGTH(WS-TAG-WORK)
+               MOVE SPACES TO WS-TAG-TOKEN
+               UNSTRING WS-TAG-WORK DELIMITED BY ","
+                   INTO WS-TAG-TOKEN
+                   WITH POINTER WS-TAG-PTR
+               END-UNSTRING
+               IF FUNCTION TRIM(WS-TAG-TOKEN) NOT = SPACES
+                   PERFORM ADD-TAG-FREQUENCY
+               END-IF
+           END-PERFORM
+           .
+
+       ADD-TAG-FREQUENCY.
            MOVE 'N' TO WS-FOUND
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TASK-COUNT
-               IF TASKS-ID(IDX) = WS-TASK-ID
-                   PERFORM REMOVE-TASK-AT-IDX
-                   DISPLAY "Task removed."
+           PERFORM VARYING JDX FROM 1 BY 1
+                   UNTIL JDX > WS-TAG-FREQ-COUNT-N
+               IF FUNCTION TRIM(WS-TAG-FREQ-NAME(JDX)) =
+      -                FUNCTION TRIM(WS-TAG-TOKEN)
+                   ADD 1 TO WS-TAG-FREQ-COUNT(JDX)
                    MOVE 'Y' TO WS-FOUND
                    EXIT PERFORM
                END-IF
            END-PERFORM
            IF WS-FOUND = 'N'
-               DISPLAY "Task not found."
+               IF WS-TAG-FREQ-COUNT-N < 50
+                   ADD 1 TO WS-TAG-FREQ-COUNT-N
+                   MOVE FUNCTION TRIM(WS-TAG-TOKEN)
+      -                TO WS-TAG-FREQ-NAME(WS-TAG-FREQ-COUNT-N)
+                   MOVE 1 TO WS-TAG-FREQ-COUNT(WS-TAG-FREQ-COUNT-N)
+               ELSE
+                   DISPLAY "Warning - more than 50 distinct tags, "
+      -                "tag frequency report is incomplete: "
+      -                FUNCTION TRIM(WS-TAG-TOKEN)
+               END-IF
            END-IF
            .
 
-       REMOVE-TASK-AT-IDX.
-           PERFORM VARYING JDX FROM IDX BY 1 UNTIL JDX >= TASK-COUNT
-               MOVE TASKS-ENTRY(JDX + 1) TO TASKS-ENTRY(JDX)
-           END-PERFORM
+       REMOVE-TASK.
+           DISPLAY "Enter task ID to remove:"
+           ACCEPT WS-TASK-ID
+           MOVE WS-TASK-ID TO TASKS-ID
+           READ TASK-MASTER
+               INVALID KEY
+                   DISPLAY "Task not found."
+                   EXIT PARAGRAPH
+           END-READ
+           MOVE TASKS-TITLE TO WS-AUDIT-BEFORE
+           PERFORM CHECK-TASK-REFERENCED
+           IF WS-FOUND = 'Y'
+               DISPLAY "Cannot remove - task " WS-TASK-ID
+      -            " is a prerequisite for another task."
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-TASK-ID TO TASKS-ID
+           READ TASK-MASTER
+               INVALID KEY
+                   DISPLAY "Task not found."
+                   EXIT PARAGRAPH
+           END-READ
+           MOVE "REMOVE" TO WS-AUDIT-ACTION
+           MOVE TASKS-ID TO WS-AUDIT-TASK-ID
+           MOVE "REMOVED" TO WS-AUDIT-AFTER
+           DELETE TASK-MASTER RECORD
            SUBTRACT 1 FROM TASK-COUNT
+           PERFORM WRITE-AUDIT-RECORD
+           DISPLAY "Task removed."
            .
 
-       UPDATE-TASK-STATUS.
-           DISPLAY "Enter task ID to update status:"
-           ACCEPT WS-TASK-ID
+       CHECK-TASK-REFERENCED.
            MOVE 'N' TO WS-FOUND
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TASK-COUNT
-               IF TASKS-ID(IDX) = WS-TASK-ID
-                   DISPLAY "Current status: " TASKS-STATUS(IDX)
-                   DISPLAY "Enter new status (TODO/DOING/DONE):"
-                   ACCEPT WS-INPUT
-                   MOVE WS-INPUT TO TASKS-STATUS(IDX)
-                   PERFORM GET-CURRENT-DATETIME
-                   MOVE WS-CURRENT-DATETIME TO TASKS-UPDATE-DT(IDX)
-                   DISPLAY "Status updated."
+           PERFORM START-TASK-SCAN
+           READ TASK-MASTER NEXT RECORD
+               AT END MOVE "10" TO WS-FS-TASK
+           END-READ
+           PERFORM UNTIL WS-FS-TASK = "10"
+               IF TASKS-PARENT-ID = WS-TASK-ID AND
+                       TASKS-ID NOT = WS-TASK-ID
                    MOVE 'Y' TO WS-FOUND
-                   EXIT PERFORM
                END-IF
+               READ TASK-MASTER NEXT RECORD
+                   AT END MOVE "10" TO WS-FS-TASK
+               END-READ
            END-PERFORM
-           IF WS-FOUND = 'N'
-               DISPLAY "Task not found."
+           .
+
+       UPDATE-TASK-STATUS.
+           DISPLAY "Enter task ID to update status:"
+           ACCEPT WS-TASK-ID
+           MOVE WS-TASK-ID TO TASKS-ID
+           READ TASK-MASTER
+               INVALID KEY
+                   DISPLAY "Task not found."
+                   EXIT PARAGRAPH
+           END-READ
+           IF WS-LOGGED-USER-ID NOT = TASKS-CREATOR-ID AND
+                   WS-LOGGED-USER-ID NOT = TASKS-ASSIGNEE-ID
+               DISPLAY "You are not authorized to update this task."
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY "Current status: " TASKS-STATUS
+           MOVE TASKS-STATUS TO WS-AUDIT-BEFORE
+           MOVE TASKS-PARENT-ID TO WS-PARENT-TASK-ID
+           DISPLAY "Enter new status (TODO/DOING/DONE):"
+           ACCEPT WS-INPUT
+           MOVE 'Y' TO WS-DUMMY
+           IF WS-INPUT = "DONE" AND WS-PARENT-TASK-ID NOT = 0
+               MOVE WS-PARENT-TASK-ID TO TASKS-ID
+               READ TASK-MASTER
+                   INVALID KEY
+                       MOVE 'N' TO WS-DUMMY
+               END-READ
+               IF TASKS-STATUS = "TODO" OR TASKS-STATUS = "DOING"
+                   MOVE 'N' TO WS-DUMMY
+               END-IF
+               MOVE WS-TASK-ID TO TASKS-ID
+               READ TASK-MASTER
+                   INVALID KEY
+                       DISPLAY "Task not found."
+                       EXIT PARAGRAPH
+               END-READ
            END-IF
+           IF WS-DUMMY = 'N'
+               DISPLAY "Cannot mark DONE - prerequisite task "
+      -            WS-PARENT-TASK-ID " is not finished."
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-INPUT TO TASKS-STATUS
+           PERFORM GET-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME TO TASKS-UPDATE-DT
+           REWRITE TASK-MASTER-RECORD
+           MOVE "STATUS" TO WS-AUDIT-ACTION
+           MOVE WS-TASK-ID TO WS-AUDIT-TASK-ID
+           MOVE WS-INPUT TO WS-AUDIT-AFTER
+           PERFORM WRITE-AUDIT-RECORD
+           DISPLAY "Status updated."
+           .
+
+       SHOW-TASK-DEPENDENCY-TREE.
+           DISPLAY "Enter task ID to view dependency tree:"
+           ACCEPT WS-TASK-ID
+           MOVE WS-TASK-ID TO TASKS-ID
+           READ TASK-MASTER
+               INVALID KEY
+                   DISPLAY "Task not found."
+                   EXIT PARAGRAPH
+           END-READ
+           DISPLAY "\n--- Dependency Tree for Task "
+      -        WS-TASK-ID " ---"
+           DISPLAY "ID: " TASKS-ID ", Title: " TASKS-TITLE
+      -        ", Status: " TASKS-STATUS
+           MOVE TASKS-PARENT-ID TO WS-PARENT-TASK-ID
+           MOVE 0 TO WS-DEPTH
+           PERFORM UNTIL WS-PARENT-TASK-ID = 0 OR WS-DEPTH > 20
+               MOVE WS-PARENT-TASK-ID TO TASKS-ID
+               READ TASK-MASTER
+                   INVALID KEY
+                       DISPLAY "  (prerequisite task "
+      -                    WS-PARENT-TASK-ID " not found)"
+                       MOVE 0 TO WS-PARENT-TASK-ID
+               END-READ
+               IF WS-PARENT-TASK-ID NOT = 0
+                   DISPLAY "  depends on -> ID: " TASKS-ID
+      -                ", Title: " TASKS-TITLE
+      -                ", Status: " TASKS-STATUS
+                   MOVE TASKS-PARENT-ID TO WS-PARENT-TASK-ID
+               END-IF
+               ADD 1 TO WS-DEPTH
+           END-PERFORM
            .
 
        EDIT-TASK.
            DISPLAY "Enter task ID to edit:"
            ACCEPT WS-TASK-ID
-           MOVE 'N' TO WS-FOUND
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TASK-COUNT
-               IF TASKS-ID(IDX) = WS-TASK-ID
-                   DISPLAY "Editing Task: " TASKS-TITLE(IDX)
-                   DISPLAY "Enter new title (leave blank to keep):"
-                   ACCEPT WS-INPUT
-                   IF WS-INPUT NOT = SPACES AND FUNCTION LENGTH(WS-INPUT
+           MOVE WS-TASK-ID TO TASKS-ID
+           READ TASK-MASTER
+               INVALID KEY
+                   DISPLAY "Task not found."
+                   EXIT PARAGRAPH
+           END-READ
+           IF WS-LOGGED-USER-ID NOT = TASKS-CREATOR-ID AND
+                   WS-LOGGED-USER-ID NOT = TASKS-ASSIGNEE-ID
+               DISPLAY "You are not authorized to edit this task."
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY "Editing Task: " TASKS-TITLE
+           DISPLAY "Enter new title (leave blank to keep):"
+           ACCEPT WS-INPUT
+           IF WS-INPUT NOT = SPACES AND FUNCTION LENGTH(WS-INPUT
       -             ) > 0
-                       MOVE WS-INPUT TO TASKS-TITLE(IDX)
-                   END-IF
-                   DISPLAY "Enter new description 
+               MOVE TASKS-TITLE TO WS-HIST-OLD
+               MOVE WS-INPUT TO TASKS-TITLE
+               MOVE WS-INPUT TO WS-HIST-NEW
+               MOVE "TITLE" TO WS-HIST-FIELD
+               PERFORM WRITE-HISTORY-RECORD
+           END-IF
+           DISPLAY "Enter new description
       -                 " (leave blank to keep):"
-                   ACCEPT WS-INPUT
-                   IF WS-INPUT NOT = SPACES AND FUNCTION LENGTH(WS-INPUT
+           ACCEPT WS-INPUT
+           IF WS-INPUT NOT = SPACES AND FUNCTION LENGTH(WS-INPUT
       -             ) > 0
-                       MOVE WS-INPUT TO TASKS-DESCRIPTION(IDX)
-                   END-IF
-                   DISPLAY "Enter new end date 
+               MOVE TASKS-DESCRIPTION(1:100) TO WS-HIST-OLD
+               MOVE WS-INPUT TO TASKS-DESCRIPTION
+               MOVE WS-INPUT TO WS-HIST-NEW
+               MOVE "DESCRIPTION" TO WS-HIST-FIELD
+               PERFORM WRITE-HISTORY-RECORD
+           END-IF
+           DISPLAY "Enter new end date
       -                 "(YYYYMMDD, leave blank to keep):"
-                   ACCEPT WS-INPUT
-                   IF WS-INPUT NOT = SPACES AND FUNCTION LENGTH(WS-INPUT
+           ACCEPT WS-INPUT
+           IF WS-INPUT NOT = SPACES AND FUNCTION LENGTH(WS-INPUT
       -             ) > 0
-                       MOVE WS-INPUT TO TASKS-END-DATE(IDX)
-                   END-IF
-                   DISPLAY "Enter new tags (leave blank to keep):"
-                   ACCEPT WS-INPUT
-                   IF WS-INPUT NOT = SPACES AND FUNCTION LENGTH(WS-INPUT
+               MOVE TASKS-END-DATE TO WS-HIST-OLD
+               MOVE WS-INPUT TO TASKS-END-DATE
+               MOVE WS-INPUT TO WS-HIST-NEW
+               MOVE "END-DATE" TO WS-HIST-FIELD
+               PERFORM WRITE-HISTORY-RECORD
+           END-IF
+           DISPLAY "Enter new tags (leave blank to keep):"
+           ACCEPT WS-INPUT
+           IF WS-INPUT NOT = SPACES AND FUNCTION LENGTH(WS-INPUT
       -             ) > 0
-                       MOVE WS-INPUT TO TASKS-TAGS(IDX)
-                   END-IF
-                   DISPLAY "Enter new priority (1/2/3, 
+               MOVE TASKS-TAGS TO WS-HIST-OLD
+               MOVE WS-INPUT TO TASKS-TAGS
+               MOVE WS-INPUT TO WS-HIST-NEW
+               MOVE "TAGS" TO WS-HIST-FIELD
+               PERFORM WRITE-HISTORY-RECORD
+           END-IF
+           DISPLAY "Enter new priority (1/2/3,
       -                 "leave blank to keep):"
-                   ACCEPT WS-INPUT
-                   IF WS-INPUT NOT = SPACES AND FUNCTION LENGTH(WS-INPUT
+           ACCEPT WS-INPUT
+           IF WS-INPUT NOT = SPACES AND FUNCTION LENGTH(WS-INPUT
       -            ) > 0
-                       MOVE FUNCTION NUMVAL(WS-INPUT)
-      -                    TO TASKS-PRIORITY(IDX)
-                   END-IF
-                   PERFORM GET-CURRENT-DATETIME
-                   MOVE WS-CURRENT-DATETIME TO TASKS-UPDATE-DT(IDX)
-                   DISPLAY "Task updated."
+               MOVE TASKS-PRIORITY TO WS-HIST-OLD
+               MOVE FUNCTION NUMVAL(WS-INPUT)
+      -                    TO TASKS-PRIORITY
+               MOVE WS-INPUT TO WS-HIST-NEW
+               MOVE "PRIORITY" TO WS-HIST-FIELD
+               PERFORM WRITE-HISTORY-RECORD
+           END-IF
+           PERFORM GET-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME TO TASKS-UPDATE-DT
+           REWRITE TASK-MASTER-RECORD
+           MOVE "EDIT" TO WS-AUDIT-ACTION
+           MOVE WS-TASK-ID TO WS-AUDIT-TASK-ID
+           MOVE "SEE TASK-HISTORY FOR FIELD DETAIL" TO WS-AUDIT-BEFORE
+           MOVE "SEE TASK-HISTORY FOR FIELD DETAIL" TO WS-AUDIT-AFTER
+           PERFORM WRITE-AUDIT-RECORD
+           DISPLAY "Task updated."
+           .
+
+       SHOW-TASK-EDIT-HISTORY.
+           DISPLAY "Enter task ID to view edit history:"
+           ACCEPT WS-TASK-ID
+           CLOSE TASK-HISTORY
+           OPEN INPUT TASK-HISTORY
+           MOVE 'N' TO WS-FOUND
+           READ TASK-HISTORY NEXT RECORD
+           PERFORM UNTIL WS-FS-HIST = "10"
+               IF HIST-TASK-ID = WS-TASK-ID
+                   DISPLAY "Field: " HIST-FIELD-NAME
+      -                ", Old: " HIST-OLD-VALUE(1:30)
+      -                ", New: " HIST-NEW-VALUE(1:30)
+      -                ", By: " HIST-CHANGED-BY
+      -                ", At: " HIST-DATETIME
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+               READ TASK-HISTORY NEXT RECORD
+           END-PERFORM
+           CLOSE TASK-HISTORY
+           OPEN EXTEND TASK-HISTORY
+           IF WS-FOUND = 'N'
+               DISPLAY "No edit history found for this task."
+           END-IF
+           .
+
+       SHOW-TASK-AUDIT-LOG.
+           DISPLAY "Enter task ID to view audit log (0 for all):"
+           ACCEPT WS-TASK-ID
+           CLOSE TASK-AUDIT-LOG
+           OPEN INPUT TASK-AUDIT-LOG
+           MOVE 'N' TO WS-FOUND
+           READ TASK-AUDIT-LOG NEXT RECORD
+               AT END MOVE "10" TO WS-FS-AUDIT
+           END-READ
+           PERFORM UNTIL WS-FS-AUDIT = "10"
+               IF WS-TASK-ID = 0 OR AUDIT-TASK-ID = WS-TASK-ID
+                   DISPLAY "Task: " AUDIT-TASK-ID
+      -                ", Action: " AUDIT-ACTION
+      -                ", By: " AUDIT-USER-ID
+      -                ", Before: " AUDIT-BEFORE-VALUE(1:30)
+      -                ", After: " AUDIT-AFTER-VALUE(1:30)
+      -                ", At: " AUDIT-DATETIME
                    MOVE 'Y' TO WS-FOUND
-                   EXIT PERFORM
                END-IF
+               READ TASK-AUDIT-LOG NEXT RECORD
+                   AT END MOVE "10" TO WS-FS-AUDIT
+               END-READ
            END-PERFORM
+           CLOSE TASK-AUDIT-LOG
+           OPEN EXTEND TASK-AUDIT-LOG
            IF WS-FOUND = 'N'
-               DISPLAY "Task not found."
+               DISPLAY "No audit log entries found."
            END-IF
            .
 
+      * --- Audit / History Writers ---
+       WRITE-AUDIT-RECORD.
+           MOVE WS-AUDIT-TASK-ID TO AUDIT-TASK-ID
+           MOVE WS-AUDIT-ACTION TO AUDIT-ACTION
+           MOVE WS-LOGGED-USER-ID TO AUDIT-USER-ID
+           MOVE WS-AUDIT-BEFORE TO AUDIT-BEFORE-VALUE
+           MOVE WS-AUDIT-AFTER TO AUDIT-AFTER-VALUE
+           PERFORM GET-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME TO AUDIT-DATETIME
+           WRITE TASK-AUDIT-LOG-RECORD
+           .
+
+       WRITE-HISTORY-RECORD.
+           MOVE WS-TASK-ID TO HIST-TASK-ID
+           MOVE WS-HIST-FIELD TO HIST-FIELD-NAME
+           MOVE WS-HIST-OLD TO HIST-OLD-VALUE
+           MOVE WS-HIST-NEW TO HIST-NEW-VALUE
+           MOVE WS-LOGGED-USER-ID TO HIST-CHANGED-BY
+           PERFORM GET-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME TO HIST-DATETIME
+           WRITE TASK-HISTORY-RECORD
+           .
+
       * --- Utility Procedures ---
        CALCULATE-AGE.
            PERFORM GET-CURRENT-DATE
