@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. todo-overdue-report.
+
+      * Batch report: scans TASK-MASTER for tasks whose TASKS-END-DATE
+      * has slipped into the past while TASKS-STATUS is not DONE, and
+      * prints a page-broken escalation list grouped by assignee and
+      * priority with control-break subtotals - the report the team
+      * leads get each morning instead of someone running the
+      * interactive app and eyeballing dates by hand.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TASK-MASTER ASSIGN TO "TASKMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TASKS-ID
+               FILE STATUS IS WS-FS-TASK.
+
+           SELECT OVERDUE-REPORT ASSIGN TO "OVERDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RPT.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TASK-MASTER.
+           COPY "taskrec.cpy".
+
+       FD  OVERDUE-REPORT.
+       01 RPT-LINE                PIC X(100).
+
+       SD  SORT-WORK-FILE.
+       01 SORT-RECORD.
+           05 SORT-ASSIGNEE-ID     PIC 9(4).
+           05 SORT-PRIORITY        PIC 9(1).
+           05 SORT-TASK-ID         PIC 9(4).
+           05 SORT-END-DATE        PIC 9(8).
+           05 SORT-STATUS          PIC X(10).
+           05 SORT-TITLE           PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-TASK            PIC X(2).
+       01 WS-FS-RPT             PIC X(2).
+       01 WS-EOF-TASK           PIC X VALUE 'N'.
+
+       01 WS-CURRENT-DATE       PIC 9(8).
+       01 WS-FUNCTION-DATE      PIC X(21).
+
+       01 WS-LINE-COUNT         PIC 99 VALUE 0.
+       01 WS-LINES-PER-PAGE     PIC 99 VALUE 40.
+       01 WS-PAGE-NUMBER        PIC 99 VALUE 0.
+
+       01 WS-PREV-ASSIGNEE      PIC 9(4) VALUE 0.
+       01 WS-PREV-PRIORITY      PIC 9(1) VALUE 0.
+       01 WS-FIRST-RECORD       PIC X VALUE 'Y'.
+
+       01 WS-PRIORITY-SUBTOTAL  PIC 9(4) VALUE 0.
+       01 WS-GRAND-TOTAL        PIC 9(5) VALUE 0.
+
+       01 WS-HEADING-1.
+           05 FILLER             PIC X(39) VALUE
+               "OVERDUE AND PRIORITY ESCALATION REPORT".
+       01 WS-HEADING-2.
+           05 FILLER             PIC X(8)  VALUE "RUN DATE".
+           05 FILLER             PIC X(2)  VALUE ": ".
+           05 H2-DATE            PIC 9(8).
+           05 FILLER             PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(4)  VALUE "PAGE".
+           05 FILLER             PIC X(2)  VALUE ": ".
+           05 H2-PAGE            PIC ZZ9.
+       01 WS-HEADING-3.
+           05 FILLER             PIC X(10) VALUE "TASK ID".
+           05 FILLER             PIC X(12) VALUE "ASSIGNEE".
+           05 FILLER             PIC X(10) VALUE "PRIORITY".
+           05 FILLER             PIC X(12) VALUE "END DATE".
+           05 FILLER             PIC X(10) VALUE "STATUS".
+           05 FILLER             PIC X(30) VALUE "TITLE".
+
+       01 WS-DETAIL-LINE.
+           05 DL-TASK-ID          PIC 9(4).
+           05 FILLER              PIC X(6)  VALUE SPACES.
+           05 DL-ASSIGNEE-ID      PIC 9(4).
+           05 FILLER              PIC X(8)  VALUE SPACES.
+           05 DL-PRIORITY         PIC 9(1).
+           05 FILLER              PIC X(9)  VALUE SPACES.
+           05 DL-END-DATE         PIC 9(8).
+           05 FILLER              PIC X(4)  VALUE SPACES.
+           05 DL-STATUS           PIC X(10).
+           05 DL-TITLE            PIC X(40).
+
+       01 WS-SUBTOTAL-LINE.
+           05 FILLER              PIC X(12) VALUE SPACES.
+           05 FILLER              PIC X(32) VALUE
+               "SUBTOTAL FOR ASSIGNEE/PRIORITY:".
+           05 SL-COUNT            PIC ZZZ9.
+
+       01 WS-GRAND-TOTAL-LINE.
+           05 FILLER              PIC X(20) VALUE
+               "TOTAL OVERDUE TASKS:".
+           05 GL-COUNT            PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-REPORT
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-ASSIGNEE-ID SORT-PRIORITY
+               INPUT PROCEDURE IS SELECT-OVERDUE-TASKS
+               OUTPUT PROCEDURE IS PROCESS-SORTED-TASKS
+           PERFORM FINALIZE-REPORT
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           MOVE FUNCTION CURRENT-DATE TO WS-FUNCTION-DATE
+           MOVE WS-FUNCTION-DATE(1:8) TO WS-CURRENT-DATE
+           OPEN OUTPUT OVERDUE-REPORT
+           PERFORM PRINT-HEADINGS
+           .
+
+       PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-CURRENT-DATE TO H2-DATE
+           MOVE WS-PAGE-NUMBER TO H2-PAGE
+           WRITE RPT-LINE FROM WS-HEADING-1
+           WRITE RPT-LINE FROM WS-HEADING-2
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           WRITE RPT-LINE FROM WS-HEADING-3
+           MOVE 0 TO WS-LINE-COUNT
+           .
+
+       CHECK-PAGE-BREAK.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               MOVE SPACES TO RPT-LINE
+               WRITE RPT-LINE
+               PERFORM PRINT-HEADINGS
+           END-IF
+           .
+
+       SELECT-OVERDUE-TASKS.
+           OPEN INPUT TASK-MASTER
+           READ TASK-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-TASK
+           END-READ
+           PERFORM UNTIL WS-EOF-TASK = 'Y'
+               IF TASKS-STATUS NOT = "DONE" AND
+                       TASKS-END-DATE < WS-CURRENT-DATE
+                   MOVE TASKS-ASSIGNEE-ID TO SORT-ASSIGNEE-ID
+                   MOVE TASKS-PRIORITY TO SORT-PRIORITY
+                   MOVE TASKS-ID TO SORT-TASK-ID
+                   MOVE TASKS-END-DATE TO SORT-END-DATE
+                   MOVE TASKS-STATUS TO SORT-STATUS
+                   MOVE TASKS-TITLE(1:40) TO SORT-TITLE
+                   RELEASE SORT-RECORD
+               END-IF
+               READ TASK-MASTER NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-TASK
+               END-READ
+           END-PERFORM
+           CLOSE TASK-MASTER
+           .
+
+       PROCESS-SORTED-TASKS.
+           MOVE 'N' TO WS-EOF-TASK
+           RETURN SORT-WORK-FILE
+               AT END MOVE 'Y' TO WS-EOF-TASK
+           END-RETURN
+           PERFORM UNTIL WS-EOF-TASK = 'Y'
+               PERFORM HANDLE-CONTROL-BREAKS
+               PERFORM PRINT-DETAIL-LINE
+               ADD 1 TO WS-PRIORITY-SUBTOTAL
+               ADD 1 TO WS-GRAND-TOTAL
+               RETURN SORT-WORK-FILE
+                   AT END MOVE 'Y' TO WS-EOF-TASK
+               END-RETURN
+           END-PERFORM
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM PRINT-SUBTOTAL-LINE
+           END-IF
+           .
+
+       HANDLE-CONTROL-BREAKS.
+           IF WS-FIRST-RECORD = 'Y'
+               MOVE 'N' TO WS-FIRST-RECORD
+               MOVE SORT-ASSIGNEE-ID TO WS-PREV-ASSIGNEE
+               MOVE SORT-PRIORITY TO WS-PREV-PRIORITY
+           ELSE
+               IF SORT-ASSIGNEE-ID NOT = WS-PREV-ASSIGNEE OR
+                       SORT-PRIORITY NOT = WS-PREV-PRIORITY
+                   PERFORM PRINT-SUBTOTAL-LINE
+                   MOVE SORT-ASSIGNEE-ID TO WS-PREV-ASSIGNEE
+                   MOVE SORT-PRIORITY TO WS-PREV-PRIORITY
+                   MOVE 0 TO WS-PRIORITY-SUBTOTAL
+               END-IF
+           END-IF
+           .
+
+       PRINT-DETAIL-LINE.
+           PERFORM CHECK-PAGE-BREAK
+           MOVE SORT-TASK-ID TO DL-TASK-ID
+           MOVE SORT-ASSIGNEE-ID TO DL-ASSIGNEE-ID
+           MOVE SORT-PRIORITY TO DL-PRIORITY
+           MOVE SORT-END-DATE TO DL-END-DATE
+           MOVE SORT-STATUS TO DL-STATUS
+           MOVE SORT-TITLE TO DL-TITLE
+           WRITE RPT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           .
+
+       PRINT-SUBTOTAL-LINE.
+           PERFORM CHECK-PAGE-BREAK
+           MOVE WS-PRIORITY-SUBTOTAL TO SL-COUNT
+           WRITE RPT-LINE FROM WS-SUBTOTAL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           .
+
+       FINALIZE-REPORT.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-GRAND-TOTAL TO GL-COUNT
+           WRITE RPT-LINE FROM WS-GRAND-TOTAL-LINE
+           CLOSE OVERDUE-REPORT
+           DISPLAY "Overdue escalation report complete - "
+               WS-GRAND-TOTAL " task(s) flagged."
+           .
+
+       END PROGRAM todo-overdue-report.
