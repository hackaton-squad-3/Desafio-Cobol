@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. todo-bulk-loader.
+
+      * Batch loader: reads a sequential transaction file of
+      * task-create records, validates each one the same way
+      * CREATE-TASK does (title/description present, end date not in
+      * the past, priority 1-3), and writes the valid ones to
+      * TASK-MASTER. Checkpoints its position every
+      * WS-CHECKPOINT-INTERVAL records so a job that abends partway
+      * through an overnight migration can be restarted from the
+      * last checkpoint instead of reloading everything and creating
+      * duplicates.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TASK-TRANSACTIONS ASSIGN TO "TASKTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRAN.
+
+           SELECT TASK-MASTER ASSIGN TO "TASKMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TASKS-ID
+               FILE STATUS IS WS-FS-TASK.
+
+           SELECT LOADER-CHECKPOINT ASSIGN TO "LOADCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TASK-TRANSACTIONS.
+       01 TRAN-RECORD.
+           05 TRAN-TITLE           PIC X(100).
+           05 TRAN-DESCRIPTION     PIC X(1000).
+           05 TRAN-END-DATE        PIC 9(8).
+           05 TRAN-CREATOR-ID      PIC 9(4).
+           05 TRAN-ASSIGNEE-ID     PIC 9(4).
+           05 TRAN-TAGS            PIC X(100).
+           05 TRAN-PRIORITY        PIC 9(1).
+           05 TRAN-STATUS          PIC X(10).
+           05 TRAN-PARENT-ID       PIC 9(4).
+
+       FD  TASK-MASTER.
+           COPY "taskrec.cpy".
+
+       FD  LOADER-CHECKPOINT.
+       01 CKPT-RECORD.
+           05 CKPT-RECORDS-READ    PIC 9(8).
+           05 CKPT-STATUS          PIC X(1).
+               88  CKPT-INCOMPLETE     VALUE 'I'.
+               88  CKPT-COMPLETE       VALUE 'C'.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-TRAN            PIC X(2).
+       01 WS-FS-TASK            PIC X(2).
+       01 WS-FS-CKPT            PIC X(2).
+       01 WS-EOF-TRAN           PIC X VALUE 'N'.
+
+       01 WS-NEXT-TASK-ID       PIC 9(4) VALUE 0.
+       01 WS-CURRENT-DATE       PIC 9(8).
+       01 WS-CURRENT-DATETIME   PIC 9(14).
+       01 WS-FUNCTION-DATE      PIC X(21).
+
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 50.
+       01 WS-SKIP-COUNT         PIC 9(8) VALUE 0.
+       01 WS-RECORDS-READ       PIC 9(8) VALUE 0.
+       01 WS-RECORDS-LOADED     PIC 9(8) VALUE 0.
+       01 WS-RECORDS-REJECTED   PIC 9(8) VALUE 0.
+       01 WS-VALID-FLAG         PIC X VALUE 'Y'.
+       01 WS-ALREADY-COMPLETE   PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-LOADER
+           IF WS-ALREADY-COMPLETE = 'Y'
+               DISPLAY "Prior load already completed against this "
+      -            "transaction file - skipping to avoid duplicates."
+               DISPLAY "Replace or rename TASKTRAN and LOADCKPT to "
+      -            "run a new load."
+           ELSE
+               PERFORM SKIP-ALREADY-PROCESSED-RECORDS
+               PERFORM LOAD-TRANSACTIONS
+           END-IF
+           PERFORM FINALIZE-LOADER
+           STOP RUN.
+
+       INITIALIZE-LOADER.
+           MOVE FUNCTION CURRENT-DATE TO WS-FUNCTION-DATE
+           MOVE WS-FUNCTION-DATE(1:8) TO WS-CURRENT-DATE
+           MOVE WS-FUNCTION-DATE(1:14) TO WS-CURRENT-DATETIME
+           OPEN INPUT TASK-TRANSACTIONS
+           OPEN I-O TASK-MASTER
+           IF WS-FS-TASK = "35"
+               OPEN OUTPUT TASK-MASTER
+               CLOSE TASK-MASTER
+               OPEN I-O TASK-MASTER
+           END-IF
+           PERFORM FIND-NEXT-TASK-ID
+           PERFORM READ-CHECKPOINT
+           .
+
+       FIND-NEXT-TASK-ID.
+           MOVE 0 TO WS-NEXT-TASK-ID TASKS-ID
+           START TASK-MASTER KEY IS NOT LESS THAN TASKS-ID
+               INVALID KEY MOVE "10" TO WS-FS-TASK
+           END-START
+           READ TASK-MASTER NEXT RECORD
+               AT END MOVE "10" TO WS-FS-TASK
+           END-READ
+           PERFORM UNTIL WS-FS-TASK = "10"
+               IF TASKS-ID > WS-NEXT-TASK-ID
+                   MOVE TASKS-ID TO WS-NEXT-TASK-ID
+               END-IF
+               READ TASK-MASTER NEXT RECORD
+                   AT END MOVE "10" TO WS-FS-TASK
+               END-READ
+           END-PERFORM
+           .
+
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-SKIP-COUNT
+           OPEN INPUT LOADER-CHECKPOINT
+           IF WS-FS-CKPT = "00"
+               READ LOADER-CHECKPOINT
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CKPT-INCOMPLETE
+                           MOVE CKPT-RECORDS-READ TO WS-SKIP-COUNT
+                           DISPLAY "Resuming load after checkpoint - "
+                               WS-SKIP-COUNT
+                               " transaction(s) already processed."
+                       ELSE
+                           MOVE 'Y' TO WS-ALREADY-COMPLETE
+                       END-IF
+               END-READ
+               CLOSE LOADER-CHECKPOINT
+           END-IF
+           .
+
+       SKIP-ALREADY-PROCESSED-RECORDS.
+           PERFORM WS-SKIP-COUNT TIMES
+               READ TASK-TRANSACTIONS NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-TRAN
+               END-READ
+               ADD 1 TO WS-RECORDS-READ
+           END-PERFORM
+           .
+
+       LOAD-TRANSACTIONS.
+           IF WS-EOF-TRAN NOT = 'Y'
+               READ TASK-TRANSACTIONS NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-TRAN
+               END-READ
+           END-IF
+           PERFORM UNTIL WS-EOF-TRAN = 'Y'
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM VALIDATE-TRANSACTION
+               IF WS-VALID-FLAG = 'Y'
+                   PERFORM LOAD-ONE-TASK
+                   ADD 1 TO WS-RECORDS-LOADED
+               ELSE
+                   ADD 1 TO WS-RECORDS-REJECTED
+               END-IF
+               IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL)
+                       = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+               READ TASK-TRANSACTIONS NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-TRAN
+               END-READ
+           END-PERFORM
+           .
+
+       VALIDATE-TRANSACTION.
+           MOVE 'Y' TO WS-VALID-FLAG
+           IF TRAN-TITLE = SPACES
+               DISPLAY "Reject - title is blank."
+               MOVE 'N' TO WS-VALID-FLAG
+           END-IF
+           IF TRAN-ASSIGNEE-ID = ZERO
+               DISPLAY "Reject - task must be assigned to a user."
+               MOVE 'N' TO WS-VALID-FLAG
+           END-IF
+           IF TRAN-END-DATE < WS-CURRENT-DATE
+               DISPLAY "Reject - end date cannot be in the past."
+               MOVE 'N' TO WS-VALID-FLAG
+           END-IF
+           IF TRAN-PRIORITY < 1 OR TRAN-PRIORITY > 3
+               DISPLAY "Reject - invalid priority."
+               MOVE 'N' TO WS-VALID-FLAG
+           END-IF
+           IF TRAN-PARENT-ID NOT = 0
+               MOVE TRAN-PARENT-ID TO TASKS-ID
+               READ TASK-MASTER
+                   INVALID KEY
+                       DISPLAY "Reject - prerequisite task "
+                           TRAN-PARENT-ID " does not exist."
+                       MOVE 'N' TO WS-VALID-FLAG
+               END-READ
+           END-IF
+           .
+
+       LOAD-ONE-TASK.
+           ADD 1 TO WS-NEXT-TASK-ID
+           MOVE WS-NEXT-TASK-ID TO TASKS-ID
+           MOVE TRAN-TITLE TO TASKS-TITLE
+           MOVE TRAN-DESCRIPTION TO TASKS-DESCRIPTION
+           MOVE TRAN-END-DATE TO TASKS-END-DATE
+           MOVE TRAN-CREATOR-ID TO TASKS-CREATOR-ID
+           MOVE TRAN-ASSIGNEE-ID TO TASKS-ASSIGNEE-ID
+           MOVE TRAN-TAGS TO TASKS-TAGS
+           MOVE TRAN-PRIORITY TO TASKS-PRIORITY
+           MOVE TRAN-STATUS TO TASKS-STATUS
+           MOVE WS-CURRENT-DATETIME TO TASKS-CREATION-DT
+           MOVE WS-CURRENT-DATETIME TO TASKS-UPDATE-DT
+           MOVE TRAN-PARENT-ID TO TASKS-PARENT-ID
+           WRITE TASK-MASTER-RECORD
+           .
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT LOADER-CHECKPOINT
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+           SET CKPT-INCOMPLETE TO TRUE
+           WRITE CKPT-RECORD
+           CLOSE LOADER-CHECKPOINT
+           .
+
+       FINALIZE-LOADER.
+           IF WS-ALREADY-COMPLETE = 'N'
+               OPEN OUTPUT LOADER-CHECKPOINT
+               MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+               SET CKPT-COMPLETE TO TRUE
+               WRITE CKPT-RECORD
+               CLOSE LOADER-CHECKPOINT
+           END-IF
+           CLOSE TASK-TRANSACTIONS
+           CLOSE TASK-MASTER
+           DISPLAY "Bulk load complete - " WS-RECORDS-READ
+               " read, " WS-RECORDS-LOADED " loaded, "
+               WS-RECORDS-REJECTED " rejected."
+           .
+
+       END PROGRAM todo-bulk-loader.
